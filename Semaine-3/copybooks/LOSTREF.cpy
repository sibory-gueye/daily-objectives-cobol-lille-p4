@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------*
+      *  LOSTREF - Reference (known-good) values for LOST          *
+      *  reconciliation. One record per expected term.            *
+      *-----------------------------------------------------------*
+       01  REF-RECORD.
+           05  REF-TERM-NBR        PIC 9(03).
+           05  REF-EXPECTED-VALUE  PIC 9(05).
