@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------*
+      *  LOSTRPT - Printable report line layout for LOST.          *
+      *  One 80-byte print line per record (title, headers,       *
+      *  detail and trailer lines all share this layout).         *
+      *-----------------------------------------------------------*
+       01  RPT-LINE                PIC X(80).
