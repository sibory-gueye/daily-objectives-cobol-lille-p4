@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------*
+      *  LOSTSEQ - Sequence output record layout for LOST.        *
+      *  One record per term produced, for consumption by other   *
+      *  programs downstream in the batch stream.                 *
+      *-----------------------------------------------------------*
+       01  SEQ-RECORD.
+           05  SEQ-TERM-NBR        PIC 9(03).
+           05  SEQ-TERM-VALUE      PIC 9(05).
