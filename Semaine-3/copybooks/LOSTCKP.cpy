@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------*
+      *  LOSTCKP - Checkpoint record layout for LOST.              *
+      *  Single record, rewritten periodically during the run so  *
+      *  a killed/cancelled run can resume instead of restarting. *
+      *  Carries the identity of the run that produced it (seeds, *
+      *  series name, requested count) so a resume can be matched *
+      *  against the current control record before trusting it.  *
+      *-----------------------------------------------------------*
+       01  CKP-RECORD.
+           05  CKP-TERM-NBR        PIC 9(03).
+           05  CKP-I               PIC 9(03).
+           05  CKP-B               PIC 9(05).
+           05  CKP-O               PIC 9(05).
+           05  CKP-MAX-NBR         PIC 9(03).
+           05  CKP-SEED-B-ORIG     PIC 9(05).
+           05  CKP-SEED-O-ORIG     PIC 9(05).
+           05  CKP-SERIES-NAME     PIC X(20).
+           05  CKP-PAGE-NBR        PIC 9(03).
+           05  CKP-LINE-COUNT      PIC 9(02).
