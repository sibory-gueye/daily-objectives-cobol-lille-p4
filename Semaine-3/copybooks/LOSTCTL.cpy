@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------*
+      *  LOSTCTL - Control record (SYSIN) layout for LOST.        *
+      *  One record drives one run of LOST.                       *
+      *  Cols  1- 3  CTL-MAX-NBR     nombre de termes (obligatoire)*
+      *  Cols  4- 8  CTL-SEED-B      1er terme   (optionnel, dft 0)*
+      *  Cols  9-13  CTL-SEED-O      2eme terme  (optionnel, dft 1)*
+      *  Cols 14-33  CTL-SERIES-NAME nom de la suite (optionnel)   *
+      *  Col     34  CTL-RECONCILE-FLAG  'Y' pour lancer la        *
+      *              reconciliation contre LOSTREF (optionnel)    *
+      *-----------------------------------------------------------*
+       01  CTL-RECORD.
+           05  CTL-MAX-NBR         PIC 9(03).
+           05  CTL-SEED-B          PIC 9(05).
+           05  CTL-SEED-O          PIC 9(05).
+           05  CTL-SERIES-NAME     PIC X(20).
+           05  CTL-RECONCILE-FLAG  PIC X(01).
