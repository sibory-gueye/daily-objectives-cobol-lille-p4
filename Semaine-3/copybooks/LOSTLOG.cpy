@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------*
+      *  LOSTLOG - Audit trail record layout for LOST.             *
+      *  One record appended per execution for traceability.      *
+      *-----------------------------------------------------------*
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE        PIC X(08).
+           05  AUD-RUN-TIME        PIC X(06).
+           05  AUD-REQUESTED-NBR   PIC 9(03).
+           05  AUD-SEED-B          PIC 9(05).
+           05  AUD-SEED-O          PIC 9(05).
+           05  AUD-PRODUCED-NBR    PIC 9(03).
+           05  AUD-STATUS          PIC X(01).
+               88  AUD-STATUS-OK               VALUE "S".
+               88  AUD-STATUS-INVALID          VALUE "I".
+               88  AUD-STATUS-OVERFLOW         VALUE "O".
+               88  AUD-STATUS-RECONCILE-FAIL   VALUE "M".
