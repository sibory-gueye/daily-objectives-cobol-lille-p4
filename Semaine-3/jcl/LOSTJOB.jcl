@@ -0,0 +1,41 @@
+//LOSTJOB  JOB  (ACCTNO),'LOST BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* LOSTJOB - runs LOST as an unattended batch step.             *
+//* Term count / seeds / series name are supplied on SYSIN as a  *
+//* control record (see copybooks/LOSTCTL.cpy for the layout) so *
+//* no operator needs to sit at an ACCEPT prompt. The scheduler  *
+//* can branch on the step's RETURN-CODE:                        *
+//*   RC=0   success                                             *
+//*   RC=8   input validation failure (bad WS-MAX-NBR)           *
+//*   RC=16  overflow detected on a generated term               *
+//*   RC=20  reconciliation mismatch against LOSTREF             *
+//* Set the reconciliation flag (last byte of SYSIN) to 'Y' and   *
+//* add a LOSTREF DD of known-good terms to enable the optional   *
+//* reconciliation pass.                                          *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=LOST
+//STEPLIB  DD   DSN=PROD.LOST.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+005
+//LOSTSEQ  DD   DSN=PROD.LOST.SEQUENCE,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=8)
+//LOSTLOG  DD   DSN=PROD.LOST.AUDITLOG,
+//             DISP=MOD,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=31)
+//LOSTCKP  DD   DSN=PROD.LOST.CHECKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=54)
+//LOSTRPT  DD   SYSOUT=*
+//*LOSTREF DD   DSN=PROD.LOST.REFVALUES,DISP=SHR   (reconciliation,
+//*                                                 optional)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* Step below only fires when LOST did NOT end RC=0, so an       *
+//* operator/alert job can pick up the failure without polling.  *
+//STEP020  EXEC PGM=IEFBR14,COND=(0,EQ,STEP010)
+//DD1      DD   DUMMY
