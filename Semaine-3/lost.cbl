@@ -1,34 +1,455 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. lost.
-           DATA DIVISION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT SEQUENCE-FILE ASSIGN TO "LOSTSEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQUENCE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "LOSTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "LOSTCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "LOSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT REFERENCE-FILE ASSIGN TO "LOSTREF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REFERENCE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY LOSTCTL.
+
+       FD  SEQUENCE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY LOSTSEQ.
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY LOSTLOG.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY LOSTCKP.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY LOSTRPT.
+
+       FD  REFERENCE-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY LOSTREF.
+
        WORKING-STORAGE SECTION.
-       77  WS-MAX-NBR           PIC 9(03) VALUE 0.    
+       77  WS-CONTROL-STATUS       PIC XX     VALUE SPACES.
+       77  WS-SEQUENCE-STATUS      PIC XX     VALUE SPACES.
+       77  WS-AUDIT-STATUS         PIC XX     VALUE SPACES.
+       77  WS-CHECKPOINT-STATUS    PIC XX     VALUE SPACES.
+       77  WS-CHECKPOINT-INTERVAL  PIC 9(03)  VALUE 5.
+       77  WS-RESUME-FLAG          PIC X      VALUE "N".
+           88  WS-RESUMING                    VALUE "Y".
+       77  WS-CKP-STALE-FLAG       PIC X      VALUE "N".
+           88  WS-CKP-STALE                   VALUE "Y".
+       77  WS-REPORT-STATUS        PIC XX     VALUE SPACES.
+       77  WS-LINE-COUNT           PIC 9(02)  VALUE 0.
+       77  WS-LINES-PER-PAGE       PIC 9(02)  VALUE 20.
+       77  WS-PAGE-NBR             PIC 9(03)  VALUE 0.
+       77  WS-REFERENCE-STATUS     PIC XX     VALUE SPACES.
+       77  WS-RECONCILE-FLAG       PIC X      VALUE "N".
+           88  WS-RECONCILE-REQUESTED         VALUE "Y".
+       77  WS-MISMATCH-COUNT       PIC 9(03)  VALUE 0.
+       77  WS-RESUME-START-NBR     PIC 9(03)  VALUE 0.
+       01  WS-PRODUCED-VALUES.
+           05  WS-PRODUCED-VALUE   PIC 9(05)  OCCURS 999 TIMES.
+       77  WS-MAX-NBR           PIC 9(03) VALUE 0.
        77  WS-I     PIC 9(03) VALUE 1.
-       77  WS-B        PIC 9(05) VALUE 0
+       77  WS-B        PIC 9(05) VALUE 0.
        77  WS-O              PIC 9(05) VALUE 1.
+       77  WS-SEED-B-ORIG          PIC 9(05)  VALUE 0.
+       77  WS-SEED-O-ORIG          PIC 9(05)  VALUE 1.
        77  WS-N                           PIC 9(05).
+       77  WS-TERM-NBR             PIC 9(03) VALUE 0.
+       77  WS-ATTEMPTED-TERM       PIC 9(03) VALUE 0.
+       77  WS-WRITE-VALUE          PIC 9(05) VALUE 0.
+       77  WS-VALID-FLAG           PIC X      VALUE "Y".
+           88  WS-INPUT-VALID                 VALUE "Y".
+           88  WS-INPUT-INVALID               VALUE "N".
+       77  WS-SERIES-NAME          PIC X(20)  VALUE "Fibonacci".
+       77  WS-N-CHECK              PIC 9(10)  VALUE 0.
+       77  WS-OVERFLOW-FLAG        PIC X      VALUE "N".
+           88  WS-OVERFLOW-OCCURRED           VALUE "Y".
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE             PIC X(08).
+           05  WS-CDT-TIME             PIC X(06).
+           05  FILLER                  PIC X(07).
 
        PROCEDURE DIVISION.
-      *    Demande du nombre de valeurs que l'on veut afficher
-           DISPLAY "Entrez le nombre de termes attendu : ".
-           ACCEPT WS-MAX-NBR.
+       MAIN-PARA.
+      *    Lecture du nombre de termes attendu depuis le SYSIN
+           PERFORM READ-CONTROL-PARA.
+           MOVE WS-B TO WS-SEED-B-ORIG.
+           MOVE WS-O TO WS-SEED-O-ORIG.
+           PERFORM VALIDATE-INPUT-PARA.
 
-           IF F < 1 THEN
-           DISPLAY "Valeur invalide. Le nombre doit Ãªtre >= 1."
+           IF WS-INPUT-INVALID THEN
+               MOVE 8 TO RETURN-CODE
+               PERFORM WRITE-AUDIT-PARA
            ELSE
-               DISPLAY "<inserer le nom de la suite> :"
-               DISPLAY B
+               PERFORM CAPTURE-DATETIME-PARA
+               PERFORM READ-CHECKPOINT-PARA
+               PERFORM OPEN-REPORT-PARA
+               IF WS-RESUMING
+                   OPEN EXTEND SEQUENCE-FILE
+                   IF WS-SEQUENCE-STATUS NOT = "00"
+                       OPEN OUTPUT SEQUENCE-FILE
+                   END-IF
+                   DISPLAY WS-SERIES-NAME " - reprise au terme "
+                       WS-TERM-NBR " :"
+               ELSE
+                   OPEN OUTPUT SEQUENCE-FILE
+                   DISPLAY WS-SERIES-NAME " :"
+                   DISPLAY WS-B
+                   MOVE WS-B TO WS-WRITE-VALUE
+                   PERFORM WRITE-SEQ-PARA
+                   PERFORM PRINT-REPORT-DETAIL-PARA
+                   PERFORM MAYBE-CHECKPOINT-PARA
+
+                   IF WS-MAX-NBR >= 2
+                       DISPLAY WS-O
+                       MOVE WS-O TO WS-WRITE-VALUE
+                       PERFORM WRITE-SEQ-PARA
+                       PERFORM PRINT-REPORT-DETAIL-PARA
+                       PERFORM MAYBE-CHECKPOINT-PARA
+                   END-IF
+               END-IF
 
                IF WS-MAX-NBR >= 1
-                   DISPLAY O      
-                   PERFORM UNTIL I > (WS-MAX-NBR - 2)
-                   COMPUTE N = B + O   
-                   DISPLAY N
-                   MOVE O TO B  
-                   MOVE N TO O  
-                   ADD 1 TO I
+                   PERFORM UNTIL WS-I > (WS-MAX-NBR - 2)
+                           OR WS-OVERFLOW-OCCURRED
+                   COMPUTE WS-N-CHECK = WS-B + WS-O
+                   IF WS-N-CHECK > 99999
+                       COMPUTE WS-ATTEMPTED-TERM = WS-TERM-NBR + 1
+                       DISPLAY "Depassement de capacite (PIC 9(05)) "
+                           "sur le terme " WS-ATTEMPTED-TERM ". Arret."
+                       SET WS-OVERFLOW-OCCURRED TO TRUE
+                   ELSE
+                       MOVE WS-N-CHECK TO WS-N
+                       DISPLAY WS-N
+                       MOVE WS-N TO WS-WRITE-VALUE
+                       PERFORM WRITE-SEQ-PARA
+                       PERFORM PRINT-REPORT-DETAIL-PARA
+                       MOVE WS-O TO WS-B
+                       MOVE WS-N TO WS-O
+                       ADD 1 TO WS-I
+                       PERFORM MAYBE-CHECKPOINT-PARA
+                   END-IF
                    END-PERFORM
-               END-IF       
+               END-IF
+               CLOSE SEQUENCE-FILE
+               PERFORM PRINT-REPORT-FOOTER-PARA
+               CLOSE REPORT-FILE
+               IF WS-RECONCILE-REQUESTED AND NOT WS-OVERFLOW-OCCURRED
+                   PERFORM RECONCILE-PARA
+               END-IF
+               EVALUATE TRUE
+                   WHEN WS-OVERFLOW-OCCURRED
+                       MOVE 16 TO RETURN-CODE
+                   WHEN WS-MISMATCH-COUNT > 0
+                       MOVE 20 TO RETURN-CODE
+                       PERFORM CLEAR-CHECKPOINT-PARA
+                   WHEN OTHER
+                       PERFORM CLEAR-CHECKPOINT-PARA
+               END-EVALUATE
+               PERFORM WRITE-AUDIT-PARA
            END-IF.
 
            STOP RUN.
+
+       CAPTURE-DATETIME-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+       WRITE-AUDIT-PARA.
+      *    Trace chaque execution de LOST (qui, quand, avec quels
+      *    parametres, combien de termes produits) pour permettre de
+      *    repondre a "qu'a-t-on genere tel jour" a posteriori.
+           IF WS-INPUT-INVALID
+               PERFORM CAPTURE-DATETIME-PARA
+           END-IF
+           MOVE WS-CDT-DATE TO AUD-RUN-DATE
+           MOVE WS-CDT-TIME TO AUD-RUN-TIME
+           MOVE WS-MAX-NBR TO AUD-REQUESTED-NBR
+           MOVE WS-SEED-B-ORIG TO AUD-SEED-B
+           MOVE WS-SEED-O-ORIG TO AUD-SEED-O
+           MOVE WS-TERM-NBR TO AUD-PRODUCED-NBR
+           EVALUATE TRUE
+               WHEN WS-INPUT-INVALID
+                   SET AUD-STATUS-INVALID TO TRUE
+               WHEN WS-OVERFLOW-OCCURRED
+                   SET AUD-STATUS-OVERFLOW TO TRUE
+               WHEN WS-MISMATCH-COUNT > 0
+                   SET AUD-STATUS-RECONCILE-FAIL TO TRUE
+               WHEN OTHER
+                   SET AUD-STATUS-OK TO TRUE
+           END-EVALUATE
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       VALIDATE-INPUT-PARA.
+      *    Controle reel de WS-MAX-NBR : numerique, non nul et dans
+      *    les bornes de PIC 9(03) (remplace le test "IF F < 1" qui
+      *    portait sur un champ jamais declare et ne filtrait rien).
+           SET WS-INPUT-VALID TO TRUE
+           IF CTL-MAX-NBR IS NOT NUMERIC
+               DISPLAY "Valeur invalide. Le nombre de termes doit "
+                   "etre numerique."
+               SET WS-INPUT-INVALID TO TRUE
+           ELSE
+      *        WS-MAX-NBR > 999 ne peut pas se produire tant que le
+      *        champ reste PIC 9(03) (3 chiffres max) ; le test est
+      *        garde volontairement comme garde-fou si la largeur du
+      *        champ est un jour agrandie.
+               IF WS-MAX-NBR < 1 OR WS-MAX-NBR > 999
+                   DISPLAY "Valeur invalide. Le nombre doit etre "
+                       "compris entre 1 et 999."
+                   SET WS-INPUT-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+       READ-CHECKPOINT-PARA.
+      *    Si un point de reprise existe deja (run precedent tue ou
+      *    annule), on repart de WS-I/WS-B/WS-O sauvegardes plutot
+      *    que de regenerer la suite depuis le debut - mais seulement
+      *    si ce point de reprise vient bien de la meme demande (memes
+      *    graines/suite/nombre de termes) : sinon on melangerait deux
+      *    runs differents sous une seule trace d'audit.
+           MOVE "N" TO WS-RESUME-FLAG
+           MOVE "N" TO WS-CKP-STALE-FLAG
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKP-MAX-NBR = WS-MAX-NBR
+                               AND CKP-SEED-B-ORIG = WS-SEED-B-ORIG
+                               AND CKP-SEED-O-ORIG = WS-SEED-O-ORIG
+                               AND CKP-SERIES-NAME = WS-SERIES-NAME
+                           MOVE CKP-TERM-NBR TO WS-TERM-NBR
+                           MOVE CKP-TERM-NBR TO WS-RESUME-START-NBR
+                           MOVE CKP-I TO WS-I
+                           MOVE CKP-B TO WS-B
+                           MOVE CKP-O TO WS-O
+                           MOVE CKP-PAGE-NBR TO WS-PAGE-NBR
+                           MOVE CKP-LINE-COUNT TO WS-LINE-COUNT
+                           SET WS-RESUMING TO TRUE
+                       ELSE
+                           DISPLAY "Point de reprise trouve mais "
+                               "parametres differents (graines, "
+                               "suite ou nombre de termes) - reprise "
+                               "ignoree, nouveau run."
+                           SET WS-CKP-STALE TO TRUE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-CKP-STALE
+               PERFORM CLEAR-CHECKPOINT-PARA
+           END-IF.
+
+       MAYBE-CHECKPOINT-PARA.
+           IF FUNCTION MOD(WS-TERM-NBR, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT-PARA
+           END-IF.
+
+       WRITE-CHECKPOINT-PARA.
+           MOVE WS-TERM-NBR TO CKP-TERM-NBR
+           MOVE WS-I TO CKP-I
+           MOVE WS-B TO CKP-B
+           MOVE WS-O TO CKP-O
+           MOVE WS-MAX-NBR TO CKP-MAX-NBR
+           MOVE WS-SEED-B-ORIG TO CKP-SEED-B-ORIG
+           MOVE WS-SEED-O-ORIG TO CKP-SEED-O-ORIG
+           MOVE WS-SERIES-NAME TO CKP-SERIES-NAME
+           MOVE WS-PAGE-NBR TO CKP-PAGE-NBR
+           MOVE WS-LINE-COUNT TO CKP-LINE-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKP-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT-PARA.
+      *    Run termine normalement : on vide le point de reprise pour
+      *    que la prochaine execution reparte a zero.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       OPEN-REPORT-PARA.
+      *    Rapport imprimable en plus du flux console : en-tete,
+      *    entetes de colonnes et saut de page tous les
+      *    WS-LINES-PER-PAGE termes. En reprise, WS-PAGE-NBR et
+      *    WS-LINE-COUNT viennent du checkpoint (READ-CHECKPOINT-PARA)
+      *    et on n'imprime pas un nouvel en-tete : le rapport existant
+      *    est prolonge, pas redemarre a la page 1.
+           IF WS-RESUMING
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-STATUS NOT = "00"
+                   MOVE 0 TO WS-PAGE-NBR
+                   MOVE 0 TO WS-LINE-COUNT
+                   OPEN OUTPUT REPORT-FILE
+                   PERFORM PRINT-REPORT-HEADER-PARA
+               END-IF
+           ELSE
+               MOVE 0 TO WS-PAGE-NBR
+               MOVE 0 TO WS-LINE-COUNT
+               OPEN OUTPUT REPORT-FILE
+               PERFORM PRINT-REPORT-HEADER-PARA
+           END-IF.
+
+       PRINT-REPORT-HEADER-PARA.
+           ADD 1 TO WS-PAGE-NBR
+           MOVE SPACES TO RPT-LINE
+           STRING "Rapport LOST - Suite: " DELIMITED BY SIZE
+                  WS-SERIES-NAME DELIMITED BY SIZE
+                  "Page: " DELIMITED BY SIZE
+                  WS-PAGE-NBR DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "Date d'execution: " DELIMITED BY SIZE
+                  WS-CDT-DATE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-CDT-TIME DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "Terme     Valeur" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "-----     ------" TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 0 TO WS-LINE-COUNT.
+
+       PRINT-REPORT-DETAIL-PARA.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-REPORT-HEADER-PARA
+           END-IF
+           MOVE SPACES TO RPT-LINE
+           STRING WS-TERM-NBR DELIMITED BY SIZE
+                  "       " DELIMITED BY SIZE
+                  WS-WRITE-VALUE DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       PRINT-REPORT-FOOTER-PARA.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "Nombre de termes produits: " DELIMITED BY SIZE
+                  WS-TERM-NBR DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       RECONCILE-PARA.
+      *    Passe de controle optionnelle : compare chaque terme
+      *    produit a la valeur attendue dans LOSTREF pour detecter
+      *    une regression (champ deborde en silence, programme
+      *    modifie, etc.) avant que la sortie ne soit distribuee.
+      *    Les termes produits avant une reprise (<= WS-RESUME-START-
+      *    NBR) ne sont pas recharges en memoire : on ne reconcilie
+      *    que les termes produits pendant l'execution courante.
+           MOVE 0 TO WS-MISMATCH-COUNT
+           OPEN INPUT REFERENCE-FILE
+           IF WS-REFERENCE-STATUS NOT = "00"
+               DISPLAY "Reconciliation demandee mais LOSTREF est "
+                   "introuvable - passe ignoree."
+           ELSE
+               PERFORM UNTIL WS-REFERENCE-STATUS NOT = "00"
+                   READ REFERENCE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF REF-TERM-NBR >= 1
+                                   AND REF-TERM-NBR >
+                                       WS-RESUME-START-NBR
+                                   AND REF-TERM-NBR <= WS-TERM-NBR
+                               IF WS-PRODUCED-VALUE (REF-TERM-NBR)
+                                       NOT = REF-EXPECTED-VALUE
+                                   DISPLAY "Ecart terme " REF-TERM-NBR
+                                       " : attendu " REF-EXPECTED-VALUE
+                                       " obtenu "
+                                       WS-PRODUCED-VALUE (REF-TERM-NBR)
+                                   ADD 1 TO WS-MISMATCH-COUNT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REFERENCE-FILE
+               IF WS-MISMATCH-COUNT > 0
+                   DISPLAY "Reconciliation : " WS-MISMATCH-COUNT
+                       " ecart(s) detecte(s)."
+               ELSE
+                   DISPLAY "Reconciliation : OK, aucun ecart."
+               END-IF
+           END-IF.
+
+       WRITE-SEQ-PARA.
+      *    Chaque terme genere est ecrit dans le fichier sequentiel
+      *    LOSTSEQ pour etre reutilise par d'autres traitements.
+           ADD 1 TO WS-TERM-NBR
+           MOVE WS-TERM-NBR TO SEQ-TERM-NBR
+           MOVE WS-WRITE-VALUE TO SEQ-TERM-VALUE
+           MOVE WS-WRITE-VALUE TO WS-PRODUCED-VALUE (WS-TERM-NBR)
+           WRITE SEQ-RECORD.
+
+       READ-CONTROL-PARA.
+      *    Le decompte des termes arrive desormais via un
+      *    enregistrement de controle (SYSIN) et non plus par ACCEPT,
+      *    afin que LOST puisse tourner sans operateur en batch.
+           OPEN INPUT CONTROL-FILE.
+           READ CONTROL-FILE
+               AT END
+                   MOVE 0 TO WS-MAX-NBR
+           END-READ.
+           IF WS-CONTROL-STATUS = "00"
+      *        WS-MAX-NBR ne recoit CTL-MAX-NBR que s'il est numerique,
+      *        sinon l'octet brut du SYSIN (ex. "abc") se retrouverait
+      *        tel quel dans un champ PIC 9(03) et polluerait l'audit.
+      *        VALIDATE-INPUT-PARA rejette de toute facon le run dans
+      *        ce cas ; WS-MAX-NBR reste a 0 pour que l'audit log 000.
+               IF CTL-MAX-NBR IS NUMERIC
+                   MOVE CTL-MAX-NBR TO WS-MAX-NBR
+               END-IF
+      *        Les graines et le nom de la suite sont optionnels sur
+      *        l'enregistrement de controle : a defaut on reste sur
+      *        Fibonacci (0, 1) pour ne pas casser les jeux existants.
+               IF CTL-SEED-B IS NUMERIC
+                   MOVE CTL-SEED-B TO WS-B
+               END-IF
+               IF CTL-SEED-O IS NUMERIC
+                   MOVE CTL-SEED-O TO WS-O
+               END-IF
+               IF CTL-SERIES-NAME IS NOT EQUAL TO SPACES
+                   MOVE CTL-SERIES-NAME TO WS-SERIES-NAME
+               END-IF
+               IF CTL-RECONCILE-FLAG = "Y"
+                   MOVE "Y" TO WS-RECONCILE-FLAG
+               END-IF
+           END-IF.
+           CLOSE CONTROL-FILE.
